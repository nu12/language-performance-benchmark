@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL_A_MAINT.
+
+      * INTERACTIVE MAINTENANCE FACILITY FOR DB/DATABASE.DAT - LETS AN
+      * OPERATOR REVIEW AND CORRECT ENTRIES BEFORE THE NIGHTLY COBOL_A
+      * RUN PICKS THEM UP. THE WHOLE FILE IS LOADED INTO A WORKING
+      * STORAGE TABLE, EDITED IN MEMORY, AND REWRITTEN ON SAVE SINCE
+      * LINE SEQUENTIAL HAS NO REWRITE-IN-PLACE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATABASE ASSIGN TO "db/database.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS DB-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATABASE
+           RECORD CONTAINS 10 CHARACTERS
+           BLOCK 0
+           DATA RECORD IS RAW-LINE
+           RECORDING MODE IS F.
+       01  RAW-LINE        PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  DB-STAT         PIC XX.
+      * IN-MEMORY COPY OF THE DATA RECORDS (TRAILER KEPT SEPARATE)
+       01  MAINT-COUNT     PIC 9(4) VALUE 0.
+       01  MAINT-TABLE.
+           05  MAINT-ENTRY OCCURS 9999 TIMES PIC X(10).
+       01  MAINT-HAS-TRAILER   PIC X VALUE 'N'.
+       01  MAINT-TRAILER-COUNT PIC 9(8) VALUE 0.
+      * VIEW OF ONE ENTRY FOR DISPLAY/VALIDATION PURPOSES
+       01  WS-VIEW-RAW     PIC X(10).
+       01  WS-VIEW-NUM REDEFINES WS-VIEW-RAW PIC Z9(7)V99.
+      * MENU / INPUT CONTROL FIELDS
+       01  WS-MAINT-DONE   PIC X VALUE 'N'.
+       01  WS-DIRTY        PIC X VALUE 'N'.
+       01  WS-MENU-CHOICE  PIC X.
+       01  WS-SEL-NO       PIC 9(4).
+       01  WS-SEL-IDX      PIC 9(4).
+       01  WS-LIST-IDX     PIC 9(4).
+       01  WS-LIST-NO-O    PIC Z(3)9.
+       01  WS-COUNT-O      PIC Z(3)9.
+       01  WS-NEW-RAW      PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       MAINLINE.
+           DISPLAY "COBOL_A DATABASE MAINTENANCE FACILITY".
+           PERFORM LOAD-DATABASE.
+           PERFORM RUN-MENU UNTIL WS-MAINT-DONE = 'Y'.
+           STOP RUN.
+
+       RUN-MENU.
+           DISPLAY " ".
+           DISPLAY "1. LIST RECORDS".
+           DISPLAY "2. ADD RECORD".
+           DISPLAY "3. CHANGE RECORD".
+           DISPLAY "4. DELETE RECORD".
+           DISPLAY "5. SAVE CHANGES".
+           DISPLAY "6. EXIT".
+           DISPLAY "SELECT OPTION: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1" PERFORM LIST-RECORDS
+               WHEN "2" PERFORM ADD-RECORD
+               WHEN "3" PERFORM CHANGE-RECORD
+               WHEN "4" PERFORM DELETE-RECORD
+               WHEN "5" PERFORM SAVE-DATABASE
+               WHEN "6" PERFORM CONFIRM-EXIT
+               WHEN OTHER DISPLAY "INVALID OPTION"
+           END-EVALUATE.
+
+       LOAD-DATABASE.
+      * TRAILER-ID "TR" IS HELD OUT OF THE TABLE AND RECREATED ON SAVE
+      * SO THE RECORD COUNT ALWAYS MATCHES WHAT GETS WRITTEN BACK
+           MOVE 0 TO MAINT-COUNT.
+           MOVE 'N' TO MAINT-HAS-TRAILER.
+           OPEN INPUT DATABASE.
+           IF DB-STAT = "35" THEN
+               DISPLAY "NO EXISTING DATABASE FILE - STARTING EMPTY"
+           ELSE
+               PERFORM UNTIL DB-STAT = "10"
+                   READ DATABASE
+                       AT END MOVE "10" TO DB-STAT
+                       NOT AT END
+                           IF RAW-LINE(1:2) = "TR" THEN
+                               MOVE 'Y' TO MAINT-HAS-TRAILER
+                               MOVE RAW-LINE(3:8) TO MAINT-TRAILER-COUNT
+                           ELSE
+                               ADD 1 TO MAINT-COUNT
+                               MOVE RAW-LINE TO MAINT-ENTRY(MAINT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DATABASE
+           END-IF.
+
+       LIST-RECORDS.
+           IF MAINT-COUNT = 0 THEN
+               DISPLAY "NO RECORDS LOADED"
+           ELSE
+               PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+                       UNTIL WS-LIST-IDX > MAINT-COUNT
+                   MOVE WS-LIST-IDX TO WS-LIST-NO-O
+                   MOVE MAINT-ENTRY(WS-LIST-IDX) TO WS-VIEW-RAW
+                   DISPLAY WS-LIST-NO-O ": " WS-VIEW-RAW
+                           " (" WS-VIEW-NUM ")"
+               END-PERFORM
+           END-IF.
+           IF MAINT-HAS-TRAILER = 'Y' THEN
+               DISPLAY "TRAILER COUNT ON FILE: " MAINT-TRAILER-COUNT
+           END-IF.
+
+       ADD-RECORD.
+           IF MAINT-COUNT >= 9999 THEN
+               DISPLAY "TABLE FULL - CANNOT ADD ANOTHER RECORD"
+           ELSE
+               DISPLAY "ENTER NEW RECORD AS 10 DIGITS "
+                       "(IMPLIED 2 DECIMALS, E.G. 10000=100.00): "
+                       WITH NO ADVANCING
+               ACCEPT WS-NEW-RAW
+               IF WS-NEW-RAW IS NUMERIC THEN
+                   ADD 1 TO MAINT-COUNT
+                   MOVE WS-NEW-RAW TO MAINT-ENTRY(MAINT-COUNT)
+                   MOVE 'Y' TO WS-DIRTY
+                   DISPLAY "RECORD ADDED AS ENTRY " MAINT-COUNT
+               ELSE
+                   DISPLAY "REJECTED - VALUE IS NOT NUMERIC"
+               END-IF
+           END-IF.
+
+       CHANGE-RECORD.
+           IF MAINT-COUNT = 0 THEN
+               DISPLAY "NO RECORDS LOADED"
+           ELSE
+               DISPLAY "ENTER RECORD NUMBER TO CHANGE: "
+                       WITH NO ADVANCING
+               ACCEPT WS-SEL-NO
+               IF WS-SEL-NO NOT > 0 OR WS-SEL-NO > MAINT-COUNT THEN
+                   DISPLAY "INVALID RECORD NUMBER"
+               ELSE
+                   MOVE WS-SEL-NO TO WS-SEL-IDX
+                   MOVE MAINT-ENTRY(WS-SEL-IDX) TO WS-VIEW-RAW
+                   DISPLAY "CURRENT VALUE: " WS-VIEW-RAW
+                           " (" WS-VIEW-NUM ")"
+                   DISPLAY "ENTER NEW 10-DIGIT VALUE: "
+                           WITH NO ADVANCING
+                   ACCEPT WS-NEW-RAW
+                   IF WS-NEW-RAW IS NUMERIC THEN
+                       MOVE WS-NEW-RAW TO MAINT-ENTRY(WS-SEL-IDX)
+                       MOVE 'Y' TO WS-DIRTY
+                       DISPLAY "RECORD " WS-SEL-NO " UPDATED"
+                   ELSE
+                       DISPLAY "REJECTED - VALUE IS NOT NUMERIC"
+                   END-IF
+               END-IF
+           END-IF.
+
+       DELETE-RECORD.
+           IF MAINT-COUNT = 0 THEN
+               DISPLAY "NO RECORDS LOADED"
+           ELSE
+               DISPLAY "ENTER RECORD NUMBER TO DELETE: "
+                       WITH NO ADVANCING
+               ACCEPT WS-SEL-NO
+               IF WS-SEL-NO NOT > 0 OR WS-SEL-NO > MAINT-COUNT THEN
+                   DISPLAY "INVALID RECORD NUMBER"
+               ELSE
+                   PERFORM VARYING WS-SEL-IDX FROM WS-SEL-NO BY 1
+                           UNTIL WS-SEL-IDX >= MAINT-COUNT
+                       MOVE MAINT-ENTRY(WS-SEL-IDX + 1)
+                         TO MAINT-ENTRY(WS-SEL-IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM MAINT-COUNT
+                   MOVE 'Y' TO WS-DIRTY
+                   DISPLAY "RECORD " WS-SEL-NO " DELETED"
+               END-IF
+           END-IF.
+
+       SAVE-DATABASE.
+      * TRAILER COUNT IS RECOMPUTED FROM THE CURRENT TABLE SIZE SO THE
+      * NIGHTLY RUN'S RECONCILIATION CHECK STAYS IN SYNC WITH EDITS
+           OPEN OUTPUT DATABASE.
+           PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+                   UNTIL WS-LIST-IDX > MAINT-COUNT
+               MOVE MAINT-ENTRY(WS-LIST-IDX) TO RAW-LINE
+               WRITE RAW-LINE
+           END-PERFORM.
+           IF MAINT-HAS-TRAILER = 'Y' THEN
+               MOVE MAINT-COUNT TO MAINT-TRAILER-COUNT
+               STRING "TR" DELIMITED BY SIZE
+                      MAINT-TRAILER-COUNT DELIMITED BY SIZE
+                      INTO RAW-LINE
+               END-STRING
+               WRITE RAW-LINE
+           END-IF.
+           CLOSE DATABASE.
+           MOVE 'N' TO WS-DIRTY.
+           MOVE MAINT-COUNT TO WS-COUNT-O.
+           DISPLAY "SAVED " WS-COUNT-O " RECORDS TO DB/DATABASE.DAT".
+
+       CONFIRM-EXIT.
+           IF WS-DIRTY = 'Y' THEN
+               DISPLAY "UNSAVED CHANGES - SAVE BEFORE EXIT? (Y/N): "
+                       WITH NO ADVANCING
+               ACCEPT WS-MENU-CHOICE
+               IF WS-MENU-CHOICE = 'Y' OR WS-MENU-CHOICE = 'y' THEN
+                   PERFORM SAVE-DATABASE
+               END-IF
+           END-IF.
+           MOVE 'Y' TO WS-MAINT-DONE.
