@@ -4,84 +4,694 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DATABASE ASSIGN TO "db/database.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT DATA-OUT ASSIGN TO "outputs/cobol_a.csv"
+      * FILE NAME IS SUPPLIED AT RUN TIME SO ONE OR MORE SOURCE FEEDS
+      * CAN BE CONSOLIDATED INTO A SINGLE RUN - SEE LOAD-FILE-LIST
+           SELECT DATABASE ASSIGN DYNAMIC WS-DATABASE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS DB-STAT.
+           SELECT FILE-LIST-CTL ASSIGN TO "control/cobol_a_files.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS FILELIST-STAT.
+      * FILE NAME IS DATE-STAMPED AT RUN TIME - SEE ROTATE-DATA-OUT
+           SELECT DATA-OUT ASSIGN DYNAMIC WS-DATAOUT-FILENAME
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS FILE-STAT.
-        
+           SELECT JOB-SEQ-FILE ASSIGN TO "control/cobol_a_jobid.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS JOB-SEQ-STAT.
+           SELECT REJECT-FILE ASSIGN TO "outputs/cobol_a_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS REJECT-STAT.
+           SELECT RECON-FILE ASSIGN TO "outputs/cobol_a_recon.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS RECON-FILE-STAT.
+           SELECT CKPT-FILE ASSIGN TO "control/cobol_a.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS CKPT-STAT.
+           SELECT REPORT-FILE ASSIGN TO "outputs/cobol_a_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS REPORT-STAT.
+           SELECT ROTATE-CTL-FILE ASSIGN TO "control/cobol_a_rotate.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS ROTATE-STAT.
+      * FIXED-WIDTH EXTRACT FOR THE GENERAL LEDGER'S NIGHTLY IMPORT
+           SELECT GL-FILE ASSIGN TO "outputs/cobol_a_gl.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS GL-STAT.
+
        DATA DIVISION.
-       FILE SECTION.           
-       FD DATABASE 
+       FILE SECTION.
+       FD DATABASE
            RECORD CONTAINS 10 CHARACTERS
            BLOCK 0
-           DATA RECORD IS DATA-LINE
+           DATA RECORD IS RAW-LINE
            RECORDING MODE IS F.
-       01  DATA-LINE       PIC Z9(7)V99.
-           
+      * LAST RECORD IN THE FILE MAY BE A TRAILER CARRYING THE
+      * EXPECTED RECORD COUNT FOR RECONCILIATION: "TR" + 9(8) COUNT
+       01  RAW-LINE        PIC X(10).
+       01  DATA-LINE REDEFINES RAW-LINE PIC Z9(7)V99.
+       01  TRAILER-LINE REDEFINES RAW-LINE.
+           05  TRAILER-ID      PIC X(2).
+           05  TRAILER-COUNT   PIC 9(8).
+      *
+       FD  FILE-LIST-CTL
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK 0
+           DATA RECORD IS FILE-LIST-LINE
+           RECORDING MODE IS F.
+       01  FILE-LIST-LINE  PIC X(100).
+
       *
-       FD  DATA-OUT 
-           RECORD CONTAINS 44 CHARACTERS
+       FD  DATA-OUT
+           RECORD CONTAINS 81 CHARACTERS
            BLOCK 0
            DATA RECORD IS DATA-OUT-FIELDS
            RECORDING MODE IS F.
        01  DATA-OUT-FIELDS.
+           05  RUN-DATE-O  PIC 9(8).
+           05  FIL-0A      PIC X.
+           05  RUN-TIME-O  PIC 9(6).
+           05  FIL-0B      PIC X.
+           05  JOB-ID-O    PIC 9(9).
+           05  FIL-0C      PIC X.
            05  HIGHEST-O   PIC 9(7).99.
            05  FIL-1       PIC X.
+           05  LOWEST-O    PIC 9(7).99.
+           05  FIL-1B      PIC X.
            05  SUMM-O      PIC 9(20).99.
            05  FIL-2       PIC X.
            05  COUNT-O     PIC 9(9).
+      *
+       FD  JOB-SEQ-FILE
+           RECORD CONTAINS 9 CHARACTERS
+           BLOCK 0
+           DATA RECORD IS JOB-SEQ-REC
+           RECORDING MODE IS F.
+       01  JOB-SEQ-REC     PIC 9(9).
+      *
+       FD  REJECT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK 0
+           DATA RECORD IS REJECT-LINE
+           RECORDING MODE IS F.
+       01  REJECT-LINE     PIC X(80).
+      *
+       FD  RECON-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK 0
+           DATA RECORD IS RECON-LINE
+           RECORDING MODE IS F.
+       01  RECON-LINE      PIC X(80).
+      *
+       FD  CKPT-FILE
+           RECORD CONTAINS 82 CHARACTERS
+           BLOCK 0
+           DATA RECORD IS CKPT-RECORD
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           05  CKPT-FILE-IDX   PIC 9(4).
+           05  CKPT-TOTAL-READ PIC 9(9).
+           05  CKPT-COUNTER    PIC 9(20).
+           05  CKPT-HIGHEST    PIC 9(7)V99.
+           05  CKPT-LOWEST     PIC 9(7)V99.
+           05  CKPT-SUMM       PIC 9(20)V99.
+      * TRAILER STATE AT CHECKPOINT TIME - RESTORED ON RESTART SO A
+      * RESUME DOESN'T LOSE TRACK OF A TRAILER ALREADY SEEN/PROCESSED
+      * BEFORE THE CHECKPOINT WAS WRITTEN (SEE SKIP-TO-CHECKPOINT)
+           05  CKPT-TRAILER-SEEN    PIC X.
+           05  CKPT-EXPECTED-CNT    PIC 9(8).
+      *
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK 0
+           DATA RECORD IS REPORT-LINE
+           RECORDING MODE IS F.
+       01  REPORT-LINE     PIC X(80).
+      *
+       FD  ROTATE-CTL-FILE
+           RECORD CONTAINS 8 CHARACTERS
+           BLOCK 0
+           DATA RECORD IS ROTATE-CTL-REC
+           RECORDING MODE IS F.
+       01  ROTATE-CTL-REC  PIC 9(8).
+      *
+      * GL RECORD LAYOUT - POSITIONAL FIELDS PER THE GENERAL LEDGER
+      * SYSTEM'S IMPORT SPEC: TYPE(2) ACCOUNT(10) DATE(8) JOB(9)
+      * AMOUNT(22, IMPLIED 2 DECIMALS) COUNT(9) = 60 CHARACTERS
+       FD  GL-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           BLOCK 0
+           DATA RECORD IS GL-RECORD
+           RECORDING MODE IS F.
+       01  GL-RECORD.
+           05  GL-RECORD-TYPE  PIC X(2).
+           05  GL-ACCOUNT-NO   PIC X(10).
+           05  GL-POSTING-DATE PIC 9(8).
+           05  GL-JOB-ID       PIC 9(9).
+           05  GL-AMOUNT       PIC 9(20)V99.
+           05  GL-TXN-COUNT    PIC 9(9).
 
        WORKING-STORAGE SECTION.
        01  CURRENT   PIC 9(7)V99 COMP-3.
        01  HIGHEST   PIC 9(7)V99 COMP-3.
+       01  LOWEST    PIC 9(7)V99 COMP-3.
        01  SUMM      PIC 9(20)V99 COMP-3.
        01  COUNTER   PIC 9(20).
        01  LASTREC   PIC X VALUE SPACE.
        01  FILE-STAT PIC XX.
+       01  DB-STAT         PIC XX.
+       01  JOB-SEQ-STAT    PIC XX.
+       01  REJECT-STAT     PIC XX.
+       01  RECON-FILE-STAT PIC XX.
+      * AUDIT-TRAIL FIELDS - RUN DATE/TIME AND JOB SEQUENCE NUMBER
+       01  WS-RUN-DATE     PIC 9(8).
+       01  WS-RUN-TIME     PIC 9(8).
+       01  WS-JOB-ID       PIC 9(9) VALUE 0.
+      * RECORD VALIDATION FIELDS
+       01  VALID-REC       PIC X VALUE 'Y'.
+       01  READ-SEQ-NO     PIC 9(9) VALUE 0.
+       01  REJECT-COUNT    PIC 9(9) VALUE 0.
+       01  REJECT-POS-O    PIC Z(8)9.
+      * HEADER/TRAILER RECONCILIATION FIELDS
+       01  TRAILER-SEEN    PIC X VALUE 'N'.
+       01  WS-EXPECTED-CNT PIC 9(8) VALUE 0.
+       01  WS-TOTAL-READ   PIC 9(9) VALUE 0.
+       01  WS-RECON-RESULT PIC X(11).
+      * SET WHEN ANY FILE'S RECONCILIATION COMES BACK DISCREPANCY OR
+      * FILE-ERROR, SO A TRUNCATED/MISSING UPSTREAM DROP SURFACES AS A
+      * NONZERO JOB EXIT CODE INSTEAD OF BEING VISIBLE ONLY TO SOMEONE
+      * WHO GOES AND READS outputs/cobol_a_recon.txt
+       01  WS-RECON-HAD-ISSUE  PIC X VALUE 'N'.
+       01  RECON-EXP-O     PIC Z(7)9.
+       01  RECON-ACT-O     PIC Z(7)9.
+       01  RECON-JOB-O     PIC Z(8)9.
+       01  CKPT-STAT       PIC XX.
+      * CHECKPOINT/RESTART FIELDS
+       01  CKPT-INTERVAL   PIC 9(5) VALUE 1000.
+       01  WS-RESTART-SKIP PIC 9(9) VALUE 0.
+       01  CKPT-FILE-NAME  PIC X(30) VALUE "control/cobol_a.ckpt".
+      * MULTI-FILE CONSOLIDATED RUN FIELDS
+       01  WS-DATABASE-FILENAME    PIC X(100).
+       01  FILELIST-STAT           PIC XX.
+       01  FILELIST-EOF            PIC X VALUE 'N'.
+       01  FILE-LIST-COUNT         PIC 9(4) VALUE 0.
+       01  FILE-IDX                PIC 9(4) VALUE 0.
+       01  WS-START-FILE-IDX       PIC 9(4) VALUE 1.
+       01  FILE-LIST-TABLE.
+           05  FILE-LIST-ENTRY OCCURS 50 TIMES PIC X(100).
+      * SUMMARY REPORT FIELDS
+       01  REPORT-STAT     PIC XX.
+       01  WS-AVERAGE      PIC 9(7)V99 COMP-3 VALUE 0.
+       01  RPT-DATE-O      PIC 9(4)/99/99.
+       01  RPT-TIME-O      PIC 99B99B99.
+       01  RPT-JOB-O       PIC Z(8)9.
+       01  RPT-HIGHEST-O   PIC Z(6)9.99.
+       01  RPT-LOWEST-O    PIC Z(6)9.99.
+       01  RPT-SUMM-O      PIC Z(19)9.99.
+       01  RPT-COUNT-O     PIC Z(8)9.
+       01  RPT-AVERAGE-O   PIC Z(6)9.99.
+       01  RPT-REJECT-O    PIC Z(8)9.
+      * OUTPUT ROTATION FIELDS - CSV IS NAMED BY RUN DATE SO EACH DAY'S
+      * FIGURES LIVE IN THEIR OWN FILE; OLDER DATED FILES ARE MOVED TO
+      * ARCHIVE/ AS SOON AS A NEW DAY'S RUN BEGINS
+       01  ROTATE-STAT          PIC XX.
+       01  WS-LAST-ROTATE-DATE  PIC 9(8) VALUE 0.
+       01  WS-DATAOUT-FILENAME  PIC X(40).
+       01  WS-PRIOR-CSV-NAME    PIC X(40).
+       01  WS-ARCHIVE-NAME      PIC X(40).
+       01  WS-ARCHIVE-DIR       PIC X(10) VALUE "archive".
+       01  WS-ARCHIVE-RC        PIC 9(9) COMP-5 VALUE 0.
+       01  WS-CONTROL-DIR       PIC X(10) VALUE "control".
+       01  WS-CONTROL-RC        PIC 9(9) COMP-5 VALUE 0.
+      * GL EXTRACT FIELDS
+       01  GL-STAT              PIC XX.
+       01  WS-GL-ACCOUNT-NO     PIC X(10) VALUE "COBOLA0001".
 
        PROCEDURE DIVISION.
-       
+
        OPEN-FILES.
-           OPEN INPUT  DATABASE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+      * UNLIKE db/ AND outputs/, control/ IS NOT A PRE-EXISTING
+      * OPERATIONAL DIRECTORY - IT HOLDS ONLY FILES THIS PROGRAM'S OWN
+      * FEATURES INTRODUCED (JOB-SEQ, CHECKPOINT, ROTATE-CTL, FILE-LIST)
+      * SO IT HAS TO BE BOOTSTRAPPED HERE THE SAME WAY ARCHIVE-DATA-OUT
+      * BOOTSTRAPS archive/
+           CALL "CBL_CREATE_DIR" USING WS-CONTROL-DIR
+               RETURNING WS-CONTROL-RC
+           END-CALL.
+      * RECON-FILE IS OPENED BEFORE ROTATE-DATA-OUT SINCE A FAILED
+      * ARCHIVE OF THE PRIOR DAY'S CSV (ARCHIVE-DATA-OUT, CALLED FROM
+      * ROTATE-DATA-OUT) IS LOGGED THERE
+           OPEN EXTEND RECON-FILE.
+           IF RECON-FILE-STAT = "35" THEN
+               OPEN OUTPUT RECON-FILE
+           END-IF.
+      * CSV IS NAMED BY RUN DATE AND THE PRIOR DAY'S FILE IS ARCHIVED
+      * BEFORE THE FIRST RUN OF A NEW DAY OPENS, SO NO SINGLE CSV
+      * GROWS WITHOUT BOUND ACROSS EVERY RUN WE'VE EVER DONE
+           PERFORM ROTATE-DATA-OUT.
            OPEN EXTEND DATA-OUT.
-      * FILE-STAT 35 MEANS FILE DOESN'T EXIST 
+      * FILE-STAT 35 MEANS FILE DOESN'T EXIST
            IF FILE-STAT = "35" THEN
                OPEN OUTPUT DATA-OUT
            END-IF.
+           OPEN EXTEND REJECT-FILE.
+           IF REJECT-STAT = "35" THEN
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           OPEN EXTEND REPORT-FILE.
+           IF REPORT-STAT = "35" THEN
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+           OPEN EXTEND GL-FILE.
+           IF GL-STAT = "35" THEN
+               OPEN OUTPUT GL-FILE
+           END-IF.
            MOVE 0 TO HIGHEST.
+           MOVE 9999999.99 TO LOWEST.
            MOVE 0 TO SUMM.
            MOVE 0 TO COUNTER.
+           PERFORM GET-NEXT-JOBID.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM LOAD-FILE-LIST.
 
-       READ-NEXT-RECORD.
-           PERFORM READ-RECORD
-            PERFORM UNTIL LASTREC = 'Y'
-            PERFORM CODE-BLOCK
-            PERFORM READ-RECORD
-            END-PERFORM.
+       PROCESS-ALL-FILES.
+           PERFORM VARYING FILE-IDX FROM WS-START-FILE-IDX BY 1
+                   UNTIL FILE-IDX > FILE-LIST-COUNT
+               MOVE FILE-LIST-ENTRY(FILE-IDX) TO WS-DATABASE-FILENAME
+               PERFORM PROCESS-ONE-FILE
+           END-PERFORM.
 
        WRITE-OUTPUT.
+      * LOWEST IS SEEDED TO A HIGH SENTINEL SO THE FIRST VALID RECORD
+      * ALWAYS REPLACES IT; IF NO RECORD WAS EVER VALID, ZERO IT HERE
+      * (BEFORE IT REACHES THE CSV OR THE REPORT) SO IT READS AS "NO
+      * READING", THE SAME WAY HIGHEST ALREADY DOES
+           IF COUNTER = 0 THEN
+               MOVE 0 TO LOWEST
+           END-IF.
+           MOVE WS-RUN-DATE TO RUN-DATE-O.
+           MOVE "," TO FIL-0A.
+           MOVE WS-RUN-TIME(1:6) TO RUN-TIME-O.
+           MOVE "," TO FIL-0B.
+           MOVE WS-JOB-ID TO JOB-ID-O.
+           MOVE "," TO FIL-0C.
            MOVE HIGHEST TO HIGHEST-O.
            MOVE "," TO FIL-1.
+           MOVE LOWEST TO LOWEST-O.
+           MOVE "," TO FIL-1B.
            MOVE SUMM TO SUMM-O.
            MOVE "," TO FIL-2.
            MOVE COUNTER TO COUNT-O.
            WRITE DATA-OUT-FIELDS.
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM WRITE-GL-EXTRACT.
 
        CLOSE-STOP.
-           CLOSE DATABASE.
+      * DATABASE ITSELF IS CLOSED PER SOURCE FILE IN PROCESS-ONE-FILE
            CLOSE DATA-OUT.
+           CLOSE REJECT-FILE.
+           CLOSE RECON-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE GL-FILE.
+      * JOB COMPLETED CLEANLY - DROP THE CHECKPOINT SO THE NEXT RUN
+      * STARTS FROM RECORD ONE INSTEAD OF RESUMING A FINISHED PASS.
+      * CBL_DELETE_FILE SETS RETURN-CODE TO 128 WHEN THERE IS NO
+      * CHECKPOINT TO DELETE (THE NORMAL CASE FOR ANY RUN THAT NEVER
+      * CROSSED A CKPT-INTERVAL BOUNDARY) - RESET IT SO A CLEAN RUN
+      * ALWAYS EXITS 0 REGARDLESS OF WHETHER A CHECKPOINT EXISTED
+           CALL "CBL_DELETE_FILE" USING CKPT-FILE-NAME
+           END-CALL.
+      * A CLEAN READ PASS STILL EXITS NONZERO IF ANY FILE'S
+      * RECONCILIATION CAME BACK DISCREPANCY OR FILE-ERROR, SO A
+      * TRUNCATED OR MISSING UPSTREAM DROP IS VISIBLE TO THE CALLING
+      * JOB/SCHEDULER WITHOUT IT HAVING TO PARSE THE RECON LOG ITSELF
+           IF WS-RECON-HAD-ISSUE = 'Y' THEN
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
 
+       PROCESS-ONE-FILE.
+           MOVE SPACE TO LASTREC.
+           OPEN INPUT DATABASE.
+      * A SOURCE NAMED IN control/cobol_a_files.ctl THAT NEVER ARRIVED
+      * IS A MISSING-FEED CONDITION, NOT A ZERO-RECORD FILE - FLAG IT
+      * RATHER THAN LETTING RECONCILE-COUNTS REPORT IT AS NO-TRAILER/0
+           IF DB-STAT NOT = "00" THEN
+               MOVE 0 TO WS-TOTAL-READ
+               MOVE "FILE-ERROR" TO WS-RECON-RESULT
+               MOVE 'Y' TO WS-RECON-HAD-ISSUE
+               PERFORM WRITE-RECON-LOG
+           ELSE
+               IF FILE-IDX = WS-START-FILE-IDX AND WS-RESTART-SKIP > 0
+                       THEN
+      * TRAILER-SEEN/WS-EXPECTED-CNT WERE ALREADY RESTORED FROM THE
+      * CHECKPOINT BY LOAD-CHECKPOINT - LEAVE THEM ALONE HERE SO A
+      * CHECKPOINT TAKEN AT/AFTER THE TRAILER DOESN'T LOSE IT
+                   PERFORM SKIP-TO-CHECKPOINT
+               ELSE
+                   MOVE 0 TO READ-SEQ-NO
+                   MOVE 'N' TO TRAILER-SEEN
+                   MOVE 0 TO WS-EXPECTED-CNT
+               END-IF
+               PERFORM READ-NEXT-RECORD
+               PERFORM RECONCILE-COUNTS
+               CLOSE DATABASE
+           END-IF.
+
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            IF TRAILER-ID = "TR" THEN
+                PERFORM PROCESS-TRAILER
+            ELSE
+                PERFORM VALIDATE-RECORD
+                IF VALID-REC = 'Y' THEN
+                    PERFORM CODE-BLOCK
+                ELSE
+                    PERFORM WRITE-REJECT
+                END-IF
+            END-IF
+            IF FUNCTION MOD(READ-SEQ-NO, CKPT-INTERVAL) = 0 THEN
+                PERFORM WRITE-CHECKPOINT
+            END-IF
+            PERFORM READ-RECORD
+            END-PERFORM.
+
+       RECONCILE-COUNTS.
+           IF TRAILER-SEEN = 'Y' THEN
+               COMPUTE WS-TOTAL-READ = READ-SEQ-NO - 1
+               IF WS-TOTAL-READ = WS-EXPECTED-CNT THEN
+                   MOVE "MATCH" TO WS-RECON-RESULT
+               ELSE
+                   MOVE "DISCREPANCY" TO WS-RECON-RESULT
+                   MOVE 'Y' TO WS-RECON-HAD-ISSUE
+               END-IF
+           ELSE
+               MOVE READ-SEQ-NO TO WS-TOTAL-READ
+               MOVE "NO-TRAILER" TO WS-RECON-RESULT
+           END-IF.
+           PERFORM WRITE-RECON-LOG.
+
+       LOAD-FILE-LIST.
+      * READS THE LIST OF SOURCE FEEDS TO CONSOLIDATE FROM A CONTROL
+      * FILE; IF THE CONTROL FILE IS ABSENT, FALL BACK TO THE SINGLE
+      * DEFAULT DATABASE FILE SO A PLAIN ONE-FEED RUN NEEDS NO SETUP
+           MOVE 0 TO FILE-LIST-COUNT.
+           OPEN INPUT FILE-LIST-CTL.
+           IF FILELIST-STAT = "35" THEN
+               ADD 1 TO FILE-LIST-COUNT
+               MOVE "db/database.dat"
+                 TO FILE-LIST-ENTRY(FILE-LIST-COUNT)
+           ELSE
+               MOVE 'N' TO FILELIST-EOF
+               PERFORM UNTIL FILELIST-EOF = 'Y'
+                   READ FILE-LIST-CTL
+                       AT END MOVE 'Y' TO FILELIST-EOF
+                       NOT AT END
+                           IF FILE-LIST-LINE NOT = SPACES
+                              AND FILE-LIST-COUNT < 50
+                               ADD 1 TO FILE-LIST-COUNT
+                               MOVE FILE-LIST-LINE
+                                 TO FILE-LIST-ENTRY(FILE-LIST-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FILE-LIST-CTL
+           END-IF.
+
+       GET-NEXT-JOBID.
+      * MAINTAINS A PERSISTENT RUN SEQUENCE NUMBER ACROSS JOBS SO
+      * EACH ROW WRITTEN TO DATA-OUT CAN BE TIED BACK TO ONE BATCH
+           OPEN INPUT JOB-SEQ-FILE.
+           IF JOB-SEQ-STAT = "35" THEN
+               MOVE 0 TO WS-JOB-ID
+           ELSE
+               READ JOB-SEQ-FILE
+                   AT END MOVE 0 TO WS-JOB-ID
+                   NOT AT END MOVE JOB-SEQ-REC TO WS-JOB-ID
+               END-READ
+               CLOSE JOB-SEQ-FILE
+           END-IF.
+           ADD 1 TO WS-JOB-ID.
+           OPEN OUTPUT JOB-SEQ-FILE.
+           MOVE WS-JOB-ID TO JOB-SEQ-REC.
+           WRITE JOB-SEQ-REC.
+           CLOSE JOB-SEQ-FILE.
+
        READ-RECORD.
            READ DATABASE
            AT END MOVE 'Y' TO LASTREC
            END-READ.
-       
+           IF LASTREC NOT = 'Y' THEN
+               ADD 1 TO READ-SEQ-NO
+           END-IF.
+
+       VALIDATE-RECORD.
+      * DATA-LINE IS PIC Z9(7)V99 - FIRST CHARACTER MAY BE ZERO
+      * SUPPRESSED (SPACE), REMAINING NINE MUST ALL BE DIGITS
+           MOVE 'Y' TO VALID-REC.
+           IF RAW-LINE(2:9) IS NOT NUMERIC THEN
+               MOVE 'N' TO VALID-REC
+           END-IF.
+           IF RAW-LINE(1:1) IS NOT NUMERIC AND RAW-LINE(1:1) NOT = SPACE
+               MOVE 'N' TO VALID-REC
+           END-IF.
+
+       LOAD-CHECKPOINT.
+      * RESUMES TOTALS FROM THE LAST CHECKPOINT IF ONE IS ON DISK,
+      * OTHERWISE THE RUN STARTS FROM RECORD ONE AS USUAL
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-STAT NOT = "35" THEN
+               READ CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-FILE-IDX   TO WS-START-FILE-IDX
+                       MOVE CKPT-TOTAL-READ TO WS-RESTART-SKIP
+                       MOVE CKPT-COUNTER    TO COUNTER
+                       MOVE CKPT-HIGHEST    TO HIGHEST
+                       MOVE CKPT-LOWEST     TO LOWEST
+                       MOVE CKPT-SUMM       TO SUMM
+                       MOVE CKPT-TRAILER-SEEN TO TRAILER-SEEN
+                       MOVE CKPT-EXPECTED-CNT TO WS-EXPECTED-CNT
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       SKIP-TO-CHECKPOINT.
+      * LINE SEQUENTIAL HAS NO RELATIVE POSITIONING, SO A RESTART
+      * RE-READS (WITHOUT RE-TOTALLING) THE RECORDS ALREADY COUNTED
+           IF WS-RESTART-SKIP > 0 THEN
+               PERFORM WS-RESTART-SKIP TIMES
+                   READ DATABASE
+                       AT END MOVE 'Y' TO LASTREC
+                   END-READ
+               END-PERFORM
+               MOVE WS-RESTART-SKIP TO READ-SEQ-NO
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE FILE-IDX    TO CKPT-FILE-IDX.
+           MOVE READ-SEQ-NO TO CKPT-TOTAL-READ.
+           MOVE COUNTER     TO CKPT-COUNTER.
+           MOVE HIGHEST     TO CKPT-HIGHEST.
+           MOVE LOWEST      TO CKPT-LOWEST.
+           MOVE SUMM        TO CKPT-SUMM.
+           MOVE TRAILER-SEEN    TO CKPT-TRAILER-SEEN.
+           MOVE WS-EXPECTED-CNT TO CKPT-EXPECTED-CNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       PROCESS-TRAILER.
+           MOVE TRAILER-COUNT TO WS-EXPECTED-CNT.
+           MOVE 'Y' TO TRAILER-SEEN.
+
+       WRITE-RECON-LOG.
+           MOVE WS-EXPECTED-CNT TO RECON-EXP-O.
+           MOVE WS-TOTAL-READ TO RECON-ACT-O.
+           MOVE WS-JOB-ID TO RECON-JOB-O.
+           MOVE SPACES TO RECON-LINE.
+           STRING "JOB " DELIMITED BY SIZE
+                  RECON-JOB-O DELIMITED BY SIZE
+                  " EXPECTED=" DELIMITED BY SIZE
+                  RECON-EXP-O DELIMITED BY SIZE
+                  " ACTUAL=" DELIMITED BY SIZE
+                  RECON-ACT-O DELIMITED BY SIZE
+                  " RESULT=" DELIMITED BY SIZE
+                  WS-RECON-RESULT DELIMITED BY SIZE
+                  INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+       ROTATE-DATA-OUT.
+      * THE CSV FOR TODAY IS ALWAYS outputs/cobol_a_<RUN-DATE>.csv; WHEN
+      * THE RUN DATE MOVES ON FROM THE LAST ROTATION, THE PRIOR DAY'S
+      * DATED FILE IS ROLLED INTO archive/ SO outputs/ ONLY EVER HOLDS
+      * THE CURRENT DAY'S FIGURES
+           MOVE SPACES TO WS-DATAOUT-FILENAME.
+           STRING "outputs/cobol_a_" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".csv" DELIMITED BY SIZE
+                  INTO WS-DATAOUT-FILENAME
+           END-STRING.
+           MOVE 0 TO WS-LAST-ROTATE-DATE.
+           OPEN INPUT ROTATE-CTL-FILE.
+           IF ROTATE-STAT NOT = "35" THEN
+               READ ROTATE-CTL-FILE
+                   NOT AT END MOVE ROTATE-CTL-REC TO WS-LAST-ROTATE-DATE
+               END-READ
+               CLOSE ROTATE-CTL-FILE
+           END-IF.
+           IF WS-LAST-ROTATE-DATE NOT = 0
+              AND WS-LAST-ROTATE-DATE NOT = WS-RUN-DATE THEN
+               PERFORM ARCHIVE-DATA-OUT
+           END-IF.
+           OPEN OUTPUT ROTATE-CTL-FILE.
+           MOVE WS-RUN-DATE TO ROTATE-CTL-REC.
+           WRITE ROTATE-CTL-REC.
+           CLOSE ROTATE-CTL-FILE.
+
+       ARCHIVE-DATA-OUT.
+      * MOVE THE PRIOR DAY'S DATED CSV OUT OF outputs/ AND INTO
+      * archive/; A MISSING SOURCE FILE (NO RUNS THAT DAY) IS HARMLESS.
+      * THE DIRECTORY IS CREATED HERE SINCE NO SETUP STEP OWNS IT, AND
+      * THE RENAME'S OWN RETURN CODE IS CHECKED SO A FAILED ARCHIVE
+      * (E.G. PERMISSIONS) IS LOGGED RATHER THAN SILENTLY LEFT BEHIND
+           CALL "CBL_CREATE_DIR" USING WS-ARCHIVE-DIR
+               RETURNING WS-ARCHIVE-RC
+           END-CALL.
+           MOVE SPACES TO WS-PRIOR-CSV-NAME.
+           STRING "outputs/cobol_a_" DELIMITED BY SIZE
+                  WS-LAST-ROTATE-DATE DELIMITED BY SIZE
+                  ".csv" DELIMITED BY SIZE
+                  INTO WS-PRIOR-CSV-NAME
+           END-STRING.
+           MOVE SPACES TO WS-ARCHIVE-NAME.
+           STRING "archive/cobol_a_" DELIMITED BY SIZE
+                  WS-LAST-ROTATE-DATE DELIMITED BY SIZE
+                  ".csv" DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-NAME
+           END-STRING.
+           CALL "CBL_RENAME_FILE" USING WS-PRIOR-CSV-NAME
+                WS-ARCHIVE-NAME
+                RETURNING WS-ARCHIVE-RC
+           END-CALL.
+           IF WS-ARCHIVE-RC NOT = 0 THEN
+               PERFORM WRITE-ARCHIVE-FAIL-LOG
+           END-IF.
+
+       WRITE-ARCHIVE-FAIL-LOG.
+           MOVE SPACES TO RECON-LINE.
+           STRING "ARCHIVE FAILED FOR " DELIMITED BY SIZE
+                  WS-PRIOR-CSV-NAME DELIMITED BY SIZE
+                  INTO RECON-LINE
+           END-STRING.
+           WRITE RECON-LINE.
+
+       WRITE-GL-EXTRACT.
+      * MAPS THE NIGHTLY TOTALS INTO THE GL SYSTEM'S FIXED-WIDTH
+      * IMPORT LAYOUT SO FINANCE CAN DROP THE FILE STRAIGHT IN
+           MOVE "GL" TO GL-RECORD-TYPE.
+           MOVE WS-GL-ACCOUNT-NO TO GL-ACCOUNT-NO.
+           MOVE WS-RUN-DATE TO GL-POSTING-DATE.
+           MOVE WS-JOB-ID TO GL-JOB-ID.
+           MOVE SUMM TO GL-AMOUNT.
+           MOVE COUNTER TO GL-TXN-COUNT.
+           WRITE GL-RECORD.
+
+       WRITE-SUMMARY-REPORT.
+      * FORMATTED PLAIN-LANGUAGE SUMMARY OF THE RUN TOTALS, WRITTEN
+      * ALONGSIDE THE RAW CSV FOR OPERATORS WHO DON'T PARSE COLUMNS
+           IF COUNTER > 0 THEN
+               COMPUTE WS-AVERAGE ROUNDED = SUMM / COUNTER
+           ELSE
+               MOVE 0 TO WS-AVERAGE
+           END-IF.
+           MOVE WS-RUN-DATE TO RPT-DATE-O.
+           MOVE WS-RUN-TIME(1:6) TO RPT-TIME-O.
+           MOVE WS-JOB-ID TO RPT-JOB-O.
+           MOVE HIGHEST TO RPT-HIGHEST-O.
+           MOVE LOWEST TO RPT-LOWEST-O.
+           MOVE SUMM TO RPT-SUMM-O.
+           MOVE COUNTER TO RPT-COUNT-O.
+           MOVE WS-AVERAGE TO RPT-AVERAGE-O.
+           MOVE REJECT-COUNT TO RPT-REJECT-O.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "=================================================="
+                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "RUN DATE: " DELIMITED BY SIZE
+                  RPT-DATE-O DELIMITED BY SIZE
+                  "  RUN TIME: " DELIMITED BY SIZE
+                  RPT-TIME-O DELIMITED BY SIZE
+                  "  JOB ID: " DELIMITED BY SIZE
+                  RPT-JOB-O DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  HIGHEST VALUE.......: " DELIMITED BY SIZE
+                  RPT-HIGHEST-O DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  LOWEST VALUE........: " DELIMITED BY SIZE
+                  RPT-LOWEST-O DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  RECORD COUNT........: " DELIMITED BY SIZE
+                  RPT-COUNT-O DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  TOTAL SUM...........: " DELIMITED BY SIZE
+                  RPT-SUMM-O DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  AVERAGE VALUE.......: " DELIMITED BY SIZE
+                  RPT-AVERAGE-O DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  REJECTED RECORDS....: " DELIMITED BY SIZE
+                  RPT-REJECT-O DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+       WRITE-REJECT.
+           MOVE READ-SEQ-NO TO REJECT-POS-O.
+           MOVE SPACES TO REJECT-LINE.
+           STRING "RECORD " DELIMITED BY SIZE
+                  REJECT-POS-O DELIMITED BY SIZE
+                  " REJECTED: [" DELIMITED BY SIZE
+                  RAW-LINE DELIMITED BY SIZE
+                  "]" DELIMITED BY SIZE
+                  INTO REJECT-LINE
+           END-STRING.
+           WRITE REJECT-LINE.
+           ADD 1 TO REJECT-COUNT.
+
        CODE-BLOCK.
            MOVE DATA-LINE TO CURRENT.
            IF CURRENT > HIGHEST THEN
             MOVE CURRENT TO HIGHEST
            END-IF.
+           IF CURRENT < LOWEST THEN
+            MOVE CURRENT TO LOWEST
+           END-IF.
            ADD CURRENT TO SUMM GIVING SUMM.
-           ADD 1 TO COUNTER GIVING COUNTER.
\ No newline at end of file
+           ADD 1 TO COUNTER GIVING COUNTER.
